@@ -0,0 +1,276 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Apply ADD/CHANGE/DELETE transactions against
+      *          STUDENT-MASTER so a single grade correction does not
+      *          require rebuilding the whole roster by hand.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDENT-MAINT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO 'transactions.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STUDENT-MASTER ASSIGN TO STUDMAST
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SM-STUDENT-ID
+           FILE STATUS IS WS-MASTER-STATUS.
+           SELECT TRAN-REJECT-FILE ASSIGN TO 'tranrej.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GRADE-HISTORY-FILE ASSIGN TO 'gradehist.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-HISTORY-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD TRANSACTION-FILE.
+       01 TRANSACTION-REC.
+           05 TRAN-CODE PIC X(1).
+           05 TRAN-ID PIC X(9).
+           05 TRAN-NAME PIC X(50).
+           05 TRAN-CLASS PIC X(8).
+           05 TRAN-GRADE PIC X(3).
+
+       FD STUDENT-MASTER.
+       COPY STUDMAST.
+
+       FD TRAN-REJECT-FILE.
+       01 TRAN-REJECT-REC PIC X(92).
+
+       FD GRADE-HISTORY-FILE.
+       01 GRADE-HISTORY-REC PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       01 WS-MASTER-STATUS PIC XX.
+       01 WS-HISTORY-STATUS PIC XX.
+
+       01 WS-READ-SW PIC X VALUE "N".
+           88 WS-NO-MORE-TRAN VALUE "Y".
+
+       01 WS-VALID-SW PIC X VALUE "Y".
+           88 WS-TRAN-VALID VALUE "Y".
+           88 WS-TRAN-INVALID VALUE "N".
+
+       01 WS-NUMERIC-GRADE PIC 9(3).
+       01 WS-OLD-GRADE PIC 9(3).
+       01 WS-REJECT-REASON PIC X(25).
+       01 WS-ADD-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-CHANGE-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-DELETE-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-REJECT-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-HISTORY-COUNT PIC 9(5) VALUE ZERO.
+
+       01 WS-RUN-DATE-8.
+           05 WS-RUN-YYYY-IN PIC 9(4).
+           05 WS-RUN-MM-IN PIC 9(2).
+           05 WS-RUN-DD-IN PIC 9(2).
+
+       01 WS-RUN-DATE-FMT.
+           05 WS-RUN-YYYY PIC 9(4).
+           05 FILLER PIC X VALUE "-".
+           05 WS-RUN-MM PIC 9(2).
+           05 FILLER PIC X VALUE "-".
+           05 WS-RUN-DD PIC 9(2).
+
+       01 WS-HISTORY-LINE.
+           05 HL-ID PIC X(9).
+           05 FILLER PIC X.
+           05 HL-OLD-GRADE PIC ZZ9.
+           05 FILLER PIC X.
+           05 HL-NEW-GRADE PIC ZZ9.
+           05 FILLER PIC X.
+           05 HL-RUN-DATE PIC X(10).
+           05 FILLER PIC X(22).
+
+       01 WS-TRAN-REJECT-LINE.
+           05 TR-CODE PIC X(1).
+           05 FILLER PIC X.
+           05 TR-ID PIC X(9).
+           05 FILLER PIC X.
+           05 TR-NAME PIC X(50).
+           05 FILLER PIC X.
+           05 TR-GRADE PIC X(3).
+           05 FILLER PIC X.
+           05 TR-REASON PIC X(25).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 0050-GET-RUN-DATE
+           PERFORM 0100-OPEN-FILES
+           PERFORM UNTIL WS-NO-MORE-TRAN
+               READ TRANSACTION-FILE
+                   AT END
+                       SET WS-NO-MORE-TRAN TO TRUE
+                   NOT AT END
+                       PERFORM 1000-APPLY-TRANSACTION
+               END-READ
+           END-PERFORM
+           PERFORM 0900-CLOSE-FILES
+           DISPLAY "STUDENT-MAINT COMPLETE - ADDS: " WS-ADD-COUNT
+               " CHANGES: " WS-CHANGE-COUNT
+               " DELETES: " WS-DELETE-COUNT
+               " REJECTS: " WS-REJECT-COUNT
+               " HISTORY: " WS-HISTORY-COUNT
+           STOP RUN.
+
+       0050-GET-RUN-DATE.
+           ACCEPT WS-RUN-DATE-8 FROM DATE YYYYMMDD
+           MOVE WS-RUN-YYYY-IN TO WS-RUN-YYYY
+           MOVE WS-RUN-MM-IN TO WS-RUN-MM
+           MOVE WS-RUN-DD-IN TO WS-RUN-DD.
+
+       0100-OPEN-FILES.
+           OPEN INPUT TRANSACTION-FILE
+           OPEN OUTPUT TRAN-REJECT-FILE
+           OPEN I-O STUDENT-MASTER
+           IF WS-MASTER-STATUS = "35"
+               OPEN OUTPUT STUDENT-MASTER
+               CLOSE STUDENT-MASTER
+               OPEN I-O STUDENT-MASTER
+           END-IF
+           OPEN EXTEND GRADE-HISTORY-FILE
+           IF WS-HISTORY-STATUS = "35"
+               OPEN OUTPUT GRADE-HISTORY-FILE
+               CLOSE GRADE-HISTORY-FILE
+               OPEN EXTEND GRADE-HISTORY-FILE
+           END-IF.
+
+       0900-CLOSE-FILES.
+           CLOSE TRANSACTION-FILE
+           CLOSE STUDENT-MASTER
+           CLOSE TRAN-REJECT-FILE
+           CLOSE GRADE-HISTORY-FILE.
+
+       1000-APPLY-TRANSACTION.
+           EVALUATE TRAN-CODE
+               WHEN "A"
+                   PERFORM 1100-ADD-STUDENT
+               WHEN "C"
+                   PERFORM 1200-CHANGE-STUDENT
+               WHEN "D"
+                   PERFORM 1300-DELETE-STUDENT
+               WHEN OTHER
+                   MOVE "UNKNOWN TRANSACTION CODE" TO WS-REJECT-REASON
+                   PERFORM 1400-REJECT-TRANSACTION
+           END-EVALUATE.
+
+       1100-ADD-STUDENT.
+           SET WS-TRAN-VALID TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON
+           IF TRAN-NAME = SPACES
+               SET WS-TRAN-INVALID TO TRUE
+               MOVE "MISSING STUDENT NAME" TO WS-REJECT-REASON
+           ELSE
+               IF TRAN-GRADE IS NOT NUMERIC
+                   SET WS-TRAN-INVALID TO TRUE
+                   MOVE "NON-NUMERIC GRADE" TO WS-REJECT-REASON
+               ELSE
+                   MOVE TRAN-GRADE TO WS-NUMERIC-GRADE
+                   IF WS-NUMERIC-GRADE = 0 OR WS-NUMERIC-GRADE > 100
+                       SET WS-TRAN-INVALID TO TRUE
+                       MOVE "GRADE OUT OF RANGE" TO WS-REJECT-REASON
+                   END-IF
+               END-IF
+           END-IF
+           IF WS-TRAN-VALID
+               MOVE TRAN-ID TO SM-STUDENT-ID
+               READ STUDENT-MASTER
+                   INVALID KEY
+                       MOVE TRAN-NAME TO SM-STUDENT-NAME
+                       MOVE TRAN-CLASS TO SM-CLASS-CODE
+                       MOVE WS-NUMERIC-GRADE TO SM-GRADE
+                       WRITE STUDENT-MASTER-REC
+                       ADD 1 TO WS-ADD-COUNT
+                   NOT INVALID KEY
+                       MOVE "DUPLICATE STUDENT ID" TO WS-REJECT-REASON
+                       PERFORM 1400-REJECT-TRANSACTION
+               END-READ
+           ELSE
+               PERFORM 1400-REJECT-TRANSACTION
+           END-IF.
+
+       1200-CHANGE-STUDENT.
+           MOVE TRAN-ID TO SM-STUDENT-ID
+           READ STUDENT-MASTER
+               INVALID KEY
+                   MOVE "STUDENT ID NOT FOUND" TO WS-REJECT-REASON
+                   PERFORM 1400-REJECT-TRANSACTION
+               NOT INVALID KEY
+                   PERFORM 1210-APPLY-CHANGE
+           END-READ.
+
+       1210-APPLY-CHANGE.
+           SET WS-TRAN-VALID TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON
+           IF TRAN-GRADE NOT = SPACES
+               IF TRAN-GRADE IS NOT NUMERIC
+                   SET WS-TRAN-INVALID TO TRUE
+                   MOVE "NON-NUMERIC GRADE" TO WS-REJECT-REASON
+               ELSE
+                   MOVE TRAN-GRADE TO WS-NUMERIC-GRADE
+                   IF WS-NUMERIC-GRADE = 0 OR WS-NUMERIC-GRADE > 100
+                       SET WS-TRAN-INVALID TO TRUE
+                       MOVE "GRADE OUT OF RANGE" TO WS-REJECT-REASON
+                   END-IF
+               END-IF
+           END-IF
+           IF WS-TRAN-VALID
+               MOVE SM-GRADE TO WS-OLD-GRADE
+               IF TRAN-NAME NOT = SPACES
+                   MOVE TRAN-NAME TO SM-STUDENT-NAME
+               END-IF
+               IF TRAN-CLASS NOT = SPACES
+                   MOVE TRAN-CLASS TO SM-CLASS-CODE
+               END-IF
+               IF TRAN-GRADE NOT = SPACES
+                   MOVE WS-NUMERIC-GRADE TO SM-GRADE
+               END-IF
+               REWRITE STUDENT-MASTER-REC
+                   INVALID KEY
+                       MOVE "REWRITE FAILED" TO WS-REJECT-REASON
+                       PERFORM 1400-REJECT-TRANSACTION
+                   NOT INVALID KEY
+                       ADD 1 TO WS-CHANGE-COUNT
+                       IF SM-GRADE NOT = WS-OLD-GRADE
+                           PERFORM 1220-WRITE-GRADE-HISTORY
+                       END-IF
+               END-REWRITE
+           ELSE
+               PERFORM 1400-REJECT-TRANSACTION
+           END-IF.
+
+       1220-WRITE-GRADE-HISTORY.
+           MOVE SPACES TO WS-HISTORY-LINE
+           MOVE SM-STUDENT-ID TO HL-ID
+           MOVE WS-OLD-GRADE TO HL-OLD-GRADE
+           MOVE SM-GRADE TO HL-NEW-GRADE
+           MOVE WS-RUN-DATE-FMT TO HL-RUN-DATE
+           MOVE WS-HISTORY-LINE TO GRADE-HISTORY-REC
+           WRITE GRADE-HISTORY-REC
+           ADD 1 TO WS-HISTORY-COUNT.
+
+       1300-DELETE-STUDENT.
+           MOVE TRAN-ID TO SM-STUDENT-ID
+           DELETE STUDENT-MASTER RECORD
+               INVALID KEY
+                   MOVE "STUDENT ID NOT FOUND" TO WS-REJECT-REASON
+                   PERFORM 1400-REJECT-TRANSACTION
+               NOT INVALID KEY
+                   ADD 1 TO WS-DELETE-COUNT
+           END-DELETE.
+
+       1400-REJECT-TRANSACTION.
+           MOVE SPACES TO WS-TRAN-REJECT-LINE
+           MOVE TRAN-CODE TO TR-CODE
+           MOVE TRAN-ID TO TR-ID
+           MOVE TRAN-NAME TO TR-NAME
+           MOVE TRAN-GRADE TO TR-GRADE
+           MOVE WS-REJECT-REASON TO TR-REASON
+           MOVE WS-TRAN-REJECT-LINE TO TRAN-REJECT-REC
+           WRITE TRAN-REJECT-REC
+           ADD 1 TO WS-REJECT-COUNT.
+       END PROGRAM STUDENT-MAINT.
