@@ -0,0 +1,9 @@
+      ******************************************************************
+      * STUDMAST - Student master record layout.
+      * Shared by SORT-PROGRAM (reads) and STUDENT-MAINT (maintains).
+      ******************************************************************
+       01 STUDENT-MASTER-REC.
+           05 SM-STUDENT-ID PIC X(9).
+           05 SM-STUDENT-NAME PIC X(50).
+           05 SM-CLASS-CODE PIC X(8).
+           05 SM-GRADE PIC 9(3).
