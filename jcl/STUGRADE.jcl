@@ -0,0 +1,75 @@
+//STUGRADE JOB (ACCTNO),'GRADE BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//* STUGRADE - End-of-term grade sort/report batch job.
+//*
+//* Runs SORT-PROGRAM against STUDENT-MASTER and produces the
+//* class report (and reject report) in the OUTFILE/REJECT datasets.
+//*
+//* LOAD MODULE NAME:
+//*   The source PROGRAM-ID is SORT-PROGRAM, but MVS load-module
+//*   (and PGM=) names are limited to 8 alphanumeric characters with
+//*   no hyphen, so the linkage editor produces the load library
+//*   member under the shorter alias SORTPGM below. STEPLIB points at
+//*   the load library that alias was link-edited into.
+//*
+//* RESTART/CHECKPOINT:
+//*   RD=R on STEP010 marks the step restart-and-checkpoint eligible,
+//*   and STUDENTS-GRADES.cob's I-O-CONTROL now carries
+//*   RERUN ON SYSCHK EVERY 1000 RECORDS OF SORT-WORK, so //SYSCHK is
+//*   the checkpoint data set those checkpoint requests write to.
+//*   RESTART=STEP010 with no checkid restarts the step from its
+//*   beginning, NOT from a SYSCHK checkpoint -- on a one-step job
+//*   that is the same as just resubmitting from scratch, which
+//*   defeats the point of checkpointing. To actually resume from the
+//*   last checkpoint, resubmit with RESTART=(STEP010,checkid), where
+//*   checkid is the check-id of the last checkpoint record written to
+//*   SYSCHK for this job (JES/the checkpoint utility reports the
+//*   check-id taken at each checkpoint; take the most recent one from
+//*   SYSCHK or the operator console message for the failed run).
+//*   Whether GnuCOBOL's runtime actually honors RERUN-driven restart
+//*   from a checkpoint (as opposed to just accepting the clause at
+//*   compile time) could not be exercised here -- the run also
+//*   depends on STUDENT-MASTER's indexed I/O, which this sandbox's
+//*   cobc runtime does not support (see IMPLEMENTATION_STATUS.md,
+//*   req 005/006) -- so treat checkpoint restart from SYSCHK as
+//*   desk-checked, not verified end-to-end. RESTART= is deliberately
+//*   NOT set on the JOB card above; it only belongs on a resubmission
+//*   after STEP010 fails, not on a normal first-time run (JES treats
+//*   a JOB card with RESTART= as picking up mid-job even on a fresh
+//*   submission).
+//*****************************************************************
+//STEP010  EXEC PGM=SORTPGM,RD=R
+//STEPLIB  DD DSN=STUDENT.LOADLIB,DISP=SHR
+//SYSCHK   DD DSN=STUDENT.STUGRADE.CHECKPT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=VB,LRECL=4096,BLKSIZE=0)
+//STUDMAST DD DSN=STUDENT.MASTER,DISP=SHR
+//OUTFILE  DD DSN=STUDENT.GRADE.REPORT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(10,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=96,BLKSIZE=0)
+//REJECT   DD DSN=STUDENT.GRADE.REJECT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=90,BLKSIZE=0)
+//* EXTRACT is only written when GRADE-EXTRACT-MODE is turned on for
+//* the step (see req 009); the DD is always present so the dataset
+//* is there if/when that switch is on, same as any other output DD.
+//EXTRACT  DD DSN=STUDENT.GRADE.EXTRACT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SORTWK01 DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SORTWK02 DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//* To resubmit after STEP010 fails partway through, add
+//* RESTART=(STEP010,checkid) to the JOB card above before
+//* resubmitting this deck, using the check-id of the last checkpoint
+//* recorded on SYSCHK for the failed run -- RESTART=STEP010 alone
+//* (no checkid) restarts the step from the beginning, not from the
+//* checkpoint. Remove the RESTART= parameter again for the next
+//* normal run.
