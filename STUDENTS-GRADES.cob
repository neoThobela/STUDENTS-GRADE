@@ -9,37 +9,403 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO 'input.txt'
+           SELECT STUDENT-MASTER ASSIGN TO STUDMAST
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS SM-STUDENT-ID
+           FILE STATUS IS WS-MASTER-STATUS.
+           SELECT OUTPUT-FILE ASSIGN TO OUTFILE
            ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT OUTPUT-FILE ASSIGN TO 'output.txt'
+           SELECT REJECT-FILE ASSIGN TO REJECT
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXTRACT-FILE ASSIGN TO EXTRACT
            ORGANIZATION IS LINE SEQUENTIAL.
            SELECT SORT-WORK ASSIGN TO SORTWORK.
+       I-O-CONTROL.
+           RERUN ON SYSCHK EVERY 1000 RECORDS OF SORT-WORK.
 
        DATA DIVISION.
 
        FILE SECTION.
-       FD INPUT-FILE.
-       01 INPUT-REC.
-           05 STUDENT-NAME-INPUT PIC X(50).
-           05 STUDENT-GRADE-INPUT PIC 9(2).
+       FD STUDENT-MASTER.
+       COPY STUDMAST.
 
        FD OUTPUT-FILE.
-       01 OUTPUT-REC.
-           05 STUDENT-NAME-OUTPUT PIC X(50).
-           05 STUDENT-GRADE-OUTPUT PIC 9(2).
+       01 OUTPUT-REC PIC X(96).
+
+       FD REJECT-FILE.
+       01 REJECT-REC PIC X(90).
+
+       FD EXTRACT-FILE.
+       01 EXTRACT-REC PIC X(80).
 
        SD SORT-WORK.
        01 SORT-REC.
+           05 SORT-ID PIC X(9).
            05 SORT-NAME PIC X(50).
-           05 SORT-GRADE PIC 9(2).
+           05 SORT-CLASS PIC X(8).
+           05 SORT-GRADE PIC 9(3).
 
 
        WORKING-STORAGE SECTION.
+       01 WS-MASTER-STATUS PIC XX.
+       01 WS-SORT-MODE-NAME PIC X(16) VALUE "GRADE-SORT-MODE".
+       01 WS-SORT-MODE PIC X(4).
+           88 WS-RANK-MODE VALUE "RANK".
+
+       01 WS-EXTRACT-MODE-NAME PIC X(18) VALUE "GRADE-EXTRACT-MODE".
+       01 WS-EXTRACT-MODE PIC X(3).
+           88 WS-EXTRACT-ON VALUE "YES".
+
+       01 WS-RETURN-SW PIC X VALUE "N".
+           88 WS-NO-MORE-RECS VALUE "Y".
+
+       01 WS-READ-SW PIC X VALUE "N".
+           88 WS-NO-MORE-INPUT VALUE "Y".
+
+       01 WS-VALID-SW PIC X VALUE "Y".
+           88 WS-RECORD-VALID VALUE "Y".
+           88 WS-RECORD-INVALID VALUE "N".
+
+       01 WS-REJECT-REASON PIC X(25).
+
+       01 WS-REJECT-LINE.
+           05 RJ-ID PIC X(9).
+           05 FILLER PIC X.
+           05 RJ-NAME PIC X(50).
+           05 FILLER PIC X.
+           05 RJ-GRADE PIC X(3).
+           05 FILLER PIC X.
+           05 RJ-REASON PIC X(25).
+
+       01 WS-DETAIL-LINE.
+           05 DL-ID PIC X(9).
+           05 FILLER PIC X VALUE SPACE.
+           05 DL-NAME PIC X(50).
+           05 FILLER PIC X VALUE SPACE.
+           05 DL-CLASS PIC X(8).
+           05 FILLER PIC X VALUE SPACE.
+           05 DL-GRADE PIC ZZ9.
+           05 FILLER PIC X VALUE SPACE.
+           05 DL-LETTER PIC X(1).
+           05 FILLER PIC X(10) VALUE SPACES.
+
+       01 WS-CLASS-HEADING-LINE.
+           05 FILLER PIC X(7) VALUE "CLASS: ".
+           05 CH-CLASS PIC X(8).
+           05 FILLER PIC X(50) VALUE SPACES.
+
+       01 WS-CLASS-SUBTOTAL-LINE.
+           05 FILLER PIC X(9) VALUE "  CLASS ".
+           05 CS-CLASS PIC X(8).
+           05 FILLER PIC X(11) VALUE " AVERAGE: ".
+           05 CS-AVERAGE PIC ZZ9.
+           05 FILLER PIC X(8) VALUE "  HIGH: ".
+           05 CS-HIGH PIC ZZ9.
+           05 FILLER PIC X(7) VALUE "  LOW: ".
+           05 CS-LOW PIC ZZ9.
+           05 FILLER PIC X(20) VALUE SPACES.
+
+       01 WS-SUMMARY-LINE.
+           05 FILLER PIC X(18) VALUE "OVERALL AVERAGE: ".
+           05 SL-AVERAGE PIC ZZ9.
+           05 FILLER PIC X(8) VALUE "  HIGH: ".
+           05 SL-HIGH PIC ZZ9.
+           05 FILLER PIC X(7) VALUE "  LOW: ".
+           05 SL-LOW PIC ZZ9.
+           05 FILLER PIC X(29) VALUE SPACES.
+
+       01 WS-LETTER-GRADE PIC X(1).
+       01 WS-STUDENT-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-GRADE-TOTAL PIC 9(7) VALUE ZERO.
+       01 WS-GRADE-HIGH PIC 9(3) VALUE ZERO.
+       01 WS-GRADE-LOW PIC 9(3) VALUE 999.
+       01 WS-GRADE-AVERAGE PIC 9(3) VALUE ZERO.
+
+       01 WS-FIRST-RECORD-SW PIC X VALUE "Y".
+           88 WS-FIRST-RECORD VALUE "Y" FALSE "N".
+       01 WS-PREV-CLASS PIC X(8) VALUE SPACES.
+       01 WS-CLASS-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-CLASS-TOTAL PIC 9(7) VALUE ZERO.
+       01 WS-CLASS-HIGH PIC 9(3) VALUE ZERO.
+       01 WS-CLASS-LOW PIC 9(3) VALUE 999.
+       01 WS-CLASS-AVERAGE PIC 9(3) VALUE ZERO.
+
+       01 WS-RUN-DATE-8.
+           05 WS-RUN-YYYY-IN PIC 9(4).
+           05 WS-RUN-MM-IN PIC 9(2).
+           05 WS-RUN-DD-IN PIC 9(2).
+       01 WS-RUN-DATE-FMT.
+           05 WS-RUN-YYYY PIC 9(4).
+           05 FILLER PIC X VALUE "-".
+           05 WS-RUN-MM PIC 9(2).
+           05 FILLER PIC X VALUE "-".
+           05 WS-RUN-DD PIC 9(2).
+
+       01 WS-PAGE-NUMBER PIC 9(3) VALUE ZERO.
+       01 WS-LINE-COUNT PIC 9(3) VALUE ZERO.
+       01 WS-LINES-PER-PAGE PIC 9(3) VALUE 50.
+       01 WS-SAVE-OUTPUT-REC PIC X(96).
+
+       01 WS-TITLE-LINE.
+           05 FILLER PIC X(30) VALUE "STUDENT GRADE REPORT".
+           05 FILLER PIC X(66) VALUE SPACES.
+
+       01 WS-RUN-INFO-LINE.
+           05 FILLER PIC X(10) VALUE "RUN DATE: ".
+           05 RI-RUN-DATE PIC X(10).
+           05 FILLER PIC X(10) VALUE SPACES.
+           05 FILLER PIC X(6) VALUE "PAGE: ".
+           05 RI-PAGE PIC ZZ9.
+           05 FILLER PIC X(57) VALUE SPACES.
+
+       01 WS-COLUMN-HEADING-LINE.
+           05 FILLER PIC X(10) VALUE "STUDENT ID".
+           05 FILLER PIC X(51) VALUE " STUDENT NAME".
+           05 FILLER PIC X(9) VALUE " CLASS".
+           05 FILLER PIC X(4) VALUE " GRD".
+           05 FILLER PIC X(22) VALUE SPACES.
+
+       01 WS-EXTRACT-GRADE PIC ZZ9.
+       01 WS-CSV-LINE PIC X(80).
+
        PROCEDURE DIVISION.
-           SORT SORT-WORK
-           ON ASCENDING KEY SORT-GRADE
-           USING INPUT-FILE
-           GIVING OUTPUT-FILE
+           ACCEPT WS-SORT-MODE FROM ENVIRONMENT WS-SORT-MODE-NAME
+           ACCEPT WS-EXTRACT-MODE FROM ENVIRONMENT WS-EXTRACT-MODE-NAME
+           IF WS-RANK-MODE
+               SORT SORT-WORK
+               ON ASCENDING KEY SORT-CLASS
+               ON DESCENDING KEY SORT-GRADE
+               ON ASCENDING KEY SORT-NAME
+               INPUT PROCEDURE IS 1000-VALIDATE-AND-RELEASE
+               OUTPUT PROCEDURE IS 2000-WRITE-REPORT
+           ELSE
+               SORT SORT-WORK
+               ON ASCENDING KEY SORT-CLASS
+               ON ASCENDING KEY SORT-GRADE
+               INPUT PROCEDURE IS 1000-VALIDATE-AND-RELEASE
+               OUTPUT PROCEDURE IS 2000-WRITE-REPORT
+           END-IF
            DISPLAY "PROGRAM EXUCTED SUCCESSFULY"
             STOP RUN.
+
+       1000-VALIDATE-AND-RELEASE.
+           OPEN INPUT STUDENT-MASTER
+           IF WS-MASTER-STATUS NOT = "00"
+               DISPLAY "STUDENT MASTER OPEN FAILED, STATUS = "
+                   WS-MASTER-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT REJECT-FILE
+           PERFORM UNTIL WS-NO-MORE-INPUT
+               READ STUDENT-MASTER NEXT RECORD
+                   AT END
+                       SET WS-NO-MORE-INPUT TO TRUE
+                   NOT AT END
+                       PERFORM 1100-VALIDATE-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE STUDENT-MASTER
+           CLOSE REJECT-FILE.
+
+       1100-VALIDATE-RECORD.
+           SET WS-RECORD-VALID TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON
+           IF SM-STUDENT-NAME = SPACES
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE "MISSING STUDENT NAME" TO WS-REJECT-REASON
+           ELSE
+               IF SM-GRADE IS NOT NUMERIC
+                   SET WS-RECORD-INVALID TO TRUE
+                   MOVE "NON-NUMERIC GRADE" TO WS-REJECT-REASON
+               ELSE
+                   IF SM-GRADE = 0 OR SM-GRADE > 100
+                       SET WS-RECORD-INVALID TO TRUE
+                       MOVE "GRADE OUT OF RANGE" TO WS-REJECT-REASON
+                   END-IF
+               END-IF
+           END-IF
+           IF WS-RECORD-VALID
+               MOVE SM-STUDENT-ID TO SORT-ID
+               MOVE SM-STUDENT-NAME TO SORT-NAME
+               MOVE SM-CLASS-CODE TO SORT-CLASS
+               MOVE SM-GRADE TO SORT-GRADE
+               RELEASE SORT-REC
+           ELSE
+               MOVE SPACES TO WS-REJECT-LINE
+               MOVE SM-STUDENT-ID TO RJ-ID
+               MOVE SM-STUDENT-NAME TO RJ-NAME
+               MOVE SM-GRADE TO RJ-GRADE
+               MOVE WS-REJECT-REASON TO RJ-REASON
+               MOVE WS-REJECT-LINE TO REJECT-REC
+               WRITE REJECT-REC
+           END-IF.
+
+       2000-WRITE-REPORT.
+           PERFORM 0050-GET-RUN-DATE
+           OPEN OUTPUT OUTPUT-FILE
+           PERFORM 2600-WRITE-PAGE-HEADERS
+           IF WS-EXTRACT-ON
+               OPEN OUTPUT EXTRACT-FILE
+               MOVE "STUDENT_ID,STUDENT_NAME,CLASS_CODE,GRADE,LETTER"
+                   TO EXTRACT-REC
+               WRITE EXTRACT-REC
+           END-IF
+           PERFORM UNTIL WS-NO-MORE-RECS
+               RETURN SORT-WORK
+                   AT END
+                       SET WS-NO-MORE-RECS TO TRUE
+                   NOT AT END
+                       PERFORM 2100-WRITE-DETAIL-LINE
+               END-RETURN
+           END-PERFORM
+           IF NOT WS-FIRST-RECORD
+               PERFORM 2400-WRITE-CLASS-SUBTOTAL
+           END-IF
+           PERFORM 2200-WRITE-SUMMARY-LINE
+           CLOSE OUTPUT-FILE
+           IF WS-EXTRACT-ON
+               CLOSE EXTRACT-FILE
+           END-IF.
+
+       0050-GET-RUN-DATE.
+           ACCEPT WS-RUN-DATE-8 FROM DATE YYYYMMDD
+           MOVE WS-RUN-YYYY-IN TO WS-RUN-YYYY
+           MOVE WS-RUN-MM-IN TO WS-RUN-MM
+           MOVE WS-RUN-DD-IN TO WS-RUN-DD.
+
+       2100-WRITE-DETAIL-LINE.
+           IF WS-FIRST-RECORD
+               SET WS-FIRST-RECORD TO FALSE
+               MOVE SORT-CLASS TO WS-PREV-CLASS
+               PERFORM 2500-WRITE-CLASS-HEADING
+           ELSE
+               IF SORT-CLASS NOT = WS-PREV-CLASS
+                   PERFORM 2400-WRITE-CLASS-SUBTOTAL
+                   MOVE SORT-CLASS TO WS-PREV-CLASS
+                   PERFORM 2500-WRITE-CLASS-HEADING
+               END-IF
+           END-IF
+           PERFORM 2300-DERIVE-LETTER-GRADE
+           ADD 1 TO WS-STUDENT-COUNT
+           ADD 1 TO WS-CLASS-COUNT
+           ADD SORT-GRADE TO WS-GRADE-TOTAL
+           ADD SORT-GRADE TO WS-CLASS-TOTAL
+           IF SORT-GRADE > WS-GRADE-HIGH
+               MOVE SORT-GRADE TO WS-GRADE-HIGH
+           END-IF
+           IF SORT-GRADE < WS-GRADE-LOW
+               MOVE SORT-GRADE TO WS-GRADE-LOW
+           END-IF
+           IF SORT-GRADE > WS-CLASS-HIGH
+               MOVE SORT-GRADE TO WS-CLASS-HIGH
+           END-IF
+           IF SORT-GRADE < WS-CLASS-LOW
+               MOVE SORT-GRADE TO WS-CLASS-LOW
+           END-IF
+           MOVE SORT-ID TO DL-ID
+           MOVE SORT-NAME TO DL-NAME
+           MOVE SORT-CLASS TO DL-CLASS
+           MOVE SORT-GRADE TO DL-GRADE
+           MOVE WS-LETTER-GRADE TO DL-LETTER
+           MOVE WS-DETAIL-LINE TO OUTPUT-REC
+           PERFORM 2700-EMIT-LINE
+           IF WS-EXTRACT-ON
+               PERFORM 2800-WRITE-CSV-ROW
+           END-IF.
+
+       2500-WRITE-CLASS-HEADING.
+           MOVE SORT-CLASS TO CH-CLASS
+           MOVE WS-CLASS-HEADING-LINE TO OUTPUT-REC
+           PERFORM 2700-EMIT-LINE.
+
+       2400-WRITE-CLASS-SUBTOTAL.
+           IF WS-CLASS-COUNT > 0
+               COMPUTE WS-CLASS-AVERAGE =
+                   WS-CLASS-TOTAL / WS-CLASS-COUNT
+           ELSE
+               MOVE ZERO TO WS-CLASS-AVERAGE
+               MOVE ZERO TO WS-CLASS-HIGH
+               MOVE ZERO TO WS-CLASS-LOW
+           END-IF
+           MOVE WS-PREV-CLASS TO CS-CLASS
+           MOVE WS-CLASS-AVERAGE TO CS-AVERAGE
+           MOVE WS-CLASS-HIGH TO CS-HIGH
+           MOVE WS-CLASS-LOW TO CS-LOW
+           MOVE WS-CLASS-SUBTOTAL-LINE TO OUTPUT-REC
+           PERFORM 2700-EMIT-LINE
+           MOVE ZERO TO WS-CLASS-COUNT
+           MOVE ZERO TO WS-CLASS-TOTAL
+           MOVE ZERO TO WS-CLASS-HIGH
+           MOVE 999 TO WS-CLASS-LOW.
+
+       2200-WRITE-SUMMARY-LINE.
+           IF WS-STUDENT-COUNT > 0
+               COMPUTE WS-GRADE-AVERAGE =
+                   WS-GRADE-TOTAL / WS-STUDENT-COUNT
+           ELSE
+               MOVE ZERO TO WS-GRADE-AVERAGE
+               MOVE ZERO TO WS-GRADE-HIGH
+               MOVE ZERO TO WS-GRADE-LOW
+           END-IF
+           MOVE WS-GRADE-AVERAGE TO SL-AVERAGE
+           MOVE WS-GRADE-HIGH TO SL-HIGH
+           MOVE WS-GRADE-LOW TO SL-LOW
+           MOVE WS-SUMMARY-LINE TO OUTPUT-REC
+           PERFORM 2700-EMIT-LINE.
+
+       2700-EMIT-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               MOVE OUTPUT-REC TO WS-SAVE-OUTPUT-REC
+               PERFORM 2600-WRITE-PAGE-HEADERS
+               MOVE WS-SAVE-OUTPUT-REC TO OUTPUT-REC
+           END-IF
+           WRITE OUTPUT-REC
+           ADD 1 TO WS-LINE-COUNT.
+
+       2600-WRITE-PAGE-HEADERS.
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE WS-TITLE-LINE TO OUTPUT-REC
+           WRITE OUTPUT-REC
+           MOVE WS-RUN-DATE-FMT TO RI-RUN-DATE
+           MOVE WS-PAGE-NUMBER TO RI-PAGE
+           MOVE WS-RUN-INFO-LINE TO OUTPUT-REC
+           WRITE OUTPUT-REC
+           MOVE WS-COLUMN-HEADING-LINE TO OUTPUT-REC
+           WRITE OUTPUT-REC
+           MOVE SPACES TO OUTPUT-REC
+           WRITE OUTPUT-REC
+           MOVE 4 TO WS-LINE-COUNT.
+
+       2800-WRITE-CSV-ROW.
+           MOVE SORT-GRADE TO WS-EXTRACT-GRADE
+           MOVE SPACES TO WS-CSV-LINE
+           STRING
+               FUNCTION TRIM(SORT-ID) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(SORT-NAME) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(SORT-CLASS) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-EXTRACT-GRADE) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-LETTER-GRADE DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+           END-STRING
+           MOVE WS-CSV-LINE TO EXTRACT-REC
+           WRITE EXTRACT-REC.
+
+       2300-DERIVE-LETTER-GRADE.
+           EVALUATE TRUE
+               WHEN SORT-GRADE >= 90
+                   MOVE "A" TO WS-LETTER-GRADE
+               WHEN SORT-GRADE >= 80
+                   MOVE "B" TO WS-LETTER-GRADE
+               WHEN SORT-GRADE >= 70
+                   MOVE "C" TO WS-LETTER-GRADE
+               WHEN SORT-GRADE >= 60
+                   MOVE "D" TO WS-LETTER-GRADE
+               WHEN OTHER
+                   MOVE "F" TO WS-LETTER-GRADE
+           END-EVALUATE.
        END PROGRAM SORT-PROGRAM.
